@@ -0,0 +1,564 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     PERSMNT.
+000300 AUTHOR.         J MARCHAND.
+000400 INSTALLATION.   SERVICE ETUDES.
+000500 DATE-WRITTEN.   2026-08-08.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-08  JM   PREMIERE VERSION - MAINTENANCE DE LA TABLE
+001000*                    PERSONNES (AJOUT / MODIFICATION /
+001050*                    SUPPRESSION) AVEC COMMIT/ROLLBACK SUR LE
+001100*                    SQLCODE. CHAQUE MOUVEMENT EST BORNE DANS SA
+001200*                    PROPRE UNITE DE TRAVAIL.
+001350*   2026-08-08  JM   BASCULE SUR LE COPYBOOK PERSREC POUR L'ID
+001360*                    ET LE NOM AU LIEU DE RUBRIQUES AD HOC.
+001370*   2026-08-08  JM   IDENTIFIANTS DE CONNEXION LUS DANS
+001380*                    L'ENVIRONNEMENT (PERS_DB_USER/PASSWD/NAME).
+001390*   2026-08-08  JM   CHAQUE MOUVEMENT EST TRACE DANS
+001395*                    PERSONNES_AUDIT (COPYBOOK PERSAUD), DANS LA
+001397*                    MEME UNITE DE TRAVAIL QUE LE MOUVEMENT.
+001398*   2026-08-08  JM   AJOUT DU MODE R (RECHERCHE PAR NOM PARTIEL,
+001399*                    SQL LIKE) QUI LISTE LES ID CORRESPONDANTS.
+001401*   2026-08-09  JM   L'ID SAISI EST DETASSE (FUNCTION TRIM) AVANT
+001402*                    LE TEST NUMERIQUE, SINON UN ID COURT CADRE
+001403*                    A GAUCHE ET COMPLETE D'ESPACES PAR LE PARM
+001404*                    ETAIT REJETE A TORT. UNE VARIABLE
+001405*                    D'ENVIRONNEMENT ABSENTE NE DOIT PLUS EFFACER
+001406*                    LE DEFAUT CABLE. LE MASQUE LIKE DU MODE R EST
+001407*                    CONSTRUIT SUR LE NOM DETASSE (FUNCTION TRIM),
+001408*                    PLUS DELIMITE PAR LE PREMIER ESPACE, POUR NE
+001409*                    PAS TRONQUER LES NOMS COMPOSES (DE LA TOUR,
+001410*                    LE GOFF, ...).
+001411*   2026-08-09  JM   RETRAIT DES IDENTIFIANTS DE CONNEXION CABLES
+001412*                    EN DUR (VALUE) : UNE VARIABLE D'ENVIRONNEMENT
+001413*                    ABSENTE FAIT ECHOUER LA CONNEXION AU LIEU DE
+001414*                    BASCULER SUR UN IDENTIFIANT DE TEST. AJOUT
+001415*                    D'UN ROLLBACK EXPLICITE AVANT LA SORTIE SUR
+001416*                    ERREUR DE FETCH EN MODE R (7300-FETCH-NOM).
+001400*--------------------------------------------------------------
+001500*
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800*
+001900 DATA DIVISION.
+002000 WORKING-STORAGE SECTION.
+002100*
+002200*--------------------------------------------------------------
+002300* ZONE DE PARAMETRAGE DU MOUVEMENT A EFFECTUER.
+002400*     PARM ATTENDU :  <MODE> <ID> <NOM>
+002500*     MODE = A  AJOUT        (ID ET NOM OBLIGATOIRES)
+002600*            M  MODIFICATION (ID ET NOM OBLIGATOIRES)
+002700*            S  SUPPRESSION  (ID SEUL OBLIGATOIRE)
+002750*            R  RECHERCHE    (NOM, MEME PARTIEL, SEUL OBLIGATOIRE)
+002800*--------------------------------------------------------------
+002900 01  WS-PARM-LINE            PIC X(132).
+002950 01  WS-PARM-PTR             PIC 9(03)       VALUE 1.
+003000 01  WS-MODE-EDIT            PIC X(01).
+003100 01  WS-ID-EDIT              PIC X(09).
+003200 01  WS-NOM-EDIT             PIC X(100).
+003300*
+003400 01  WS-MOUVEMENT-SWITCH     PIC X(01)       VALUE "A".
+003500     88  MVT-AJOUT                           VALUE "A".
+003600     88  MVT-MODIFICATION                     VALUE "M".
+003700     88  MVT-SUPPRESSION                      VALUE "S".
+003750     88  MVT-RECHERCHE                        VALUE "R".
+003800*
+003810*--------------------------------------------------------------
+003820* ZONE DE TRAVAIL DE LA RECHERCHE PAR NOM PARTIEL (MODE R).
+003830*--------------------------------------------------------------
+003840 01  WS-NB-TROUVES           PIC 9(05)       VALUE ZEROS.
+003850*
+003860 77  WS-FIN-RECHERCHE-SWITCH PIC X(01)       VALUE "N".
+003870     88  FIN-RECHERCHE                        VALUE "Y".
+003880*
+003899 01  WS-CONNEXION-SWITCH     PIC X(01)       VALUE "N".
+003900     88  CONNEXION-OUVERTE                   VALUE "Y".
+004000 EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+004050     COPY PERSREC.
+004060     COPY PERSAUD.
+004070 01  WS-NOM-RECHERCHE        PIC X(102)      VALUE SPACES.
+004300 01  USERNAME                PIC X(30).
+004400 01  PASSWD                  PIC X(30).
+004500 01  DBNAME                  PIC X(10).
+004600 EXEC SQL END DECLARE SECTION END-EXEC.
+004700*
+004800 EXEC SQL INCLUDE SQLCA END-EXEC.
+004900*
+005000 PROCEDURE DIVISION.
+005100*
+005200*==============================================================
+005300* 0000-MAINLINE
+005400*==============================================================
+005500 0000-MAINLINE.
+005600     PERFORM 1000-INITIALISATION
+005700         THRU 1000-INITIALISATION-EXIT.
+005800*
+005850     PERFORM 1500-LIRE-CREDENTIALS
+005860         THRU 1500-LIRE-CREDENTIALS-EXIT.
+005870*
+005880     PERFORM 1700-LIRE-UTILISATEUR
+005890         THRU 1700-LIRE-UTILISATEUR-EXIT.
+005895*
+005900     PERFORM 2000-CONNEXION
+006000         THRU 2000-CONNEXION-EXIT.
+006100*
+006200     EVALUATE TRUE
+006300         WHEN MVT-AJOUT
+006400             PERFORM 3000-AJOUT-PERSONNE
+006500                 THRU 3000-AJOUT-PERSONNE-EXIT
+006600         WHEN MVT-MODIFICATION
+006700             PERFORM 4000-MODIFICATION-PERSONNE
+006800                 THRU 4000-MODIFICATION-PERSONNE-EXIT
+006900         WHEN MVT-SUPPRESSION
+007000             PERFORM 5000-SUPPRESSION-PERSONNE
+007100                 THRU 5000-SUPPRESSION-PERSONNE-EXIT
+007150         WHEN MVT-RECHERCHE
+007160             PERFORM 7000-RECHERCHE-PAR-NOM
+007170                 THRU 7000-RECHERCHE-PAR-NOM-EXIT
+007200     END-EVALUATE.
+007300*
+007400     GO TO 9999-FIN.
+007500*
+007600*==============================================================
+007700* 1000-INITIALISATION - DECODE LE PARM DE LANCEMENT, LES
+007800*     ARGUMENTS ETANT SEPARES PAR UN SEUL ESPACE (ACCEPT FROM
+007900*     COMMAND-LINE NE LES CADRE PAS SUR DES COLONNES FIXES) :
+008000*     1ER MOT   MODE (A/M/S/R)
+008010*     2E MOT    ID (NON UTILISE EN MODE R)
+008020*     RESTE     NOM (AJOUT/MODIFICATION/RECHERCHE)
+008100*==============================================================
+008200 1000-INITIALISATION.
+008300     MOVE SPACES TO WS-PARM-LINE.
+008400     ACCEPT WS-PARM-LINE FROM COMMAND-LINE.
+008500*
+008510     MOVE SPACES TO WS-MODE-EDIT.
+008520     MOVE SPACES TO WS-ID-EDIT.
+008530     MOVE SPACES TO WS-NOM-EDIT.
+008540     MOVE 1 TO WS-PARM-PTR.
+008550*
+008560     UNSTRING WS-PARM-LINE DELIMITED BY SPACE
+008570         INTO WS-MODE-EDIT
+008580         WITH POINTER WS-PARM-PTR.
+008900*
+009000     MOVE FUNCTION UPPER-CASE(WS-MODE-EDIT)
+009005         TO WS-MOUVEMENT-SWITCH.
+009100*
+009150     IF NOT MVT-AJOUT AND NOT MVT-MODIFICATION
+009160         AND NOT MVT-SUPPRESSION AND NOT MVT-RECHERCHE
+009170         DISPLAY "PERSMNT : mode inconnu (attendu A/M/S/R) : "
+009180             WS-MODE-EDIT
+009190         MOVE 16 TO RETURN-CODE
+009195         GO TO 9999-FIN
+009196     END-IF.
+009197*
+009198     IF MVT-RECHERCHE
+009199         IF WS-PARM-PTR NOT > LENGTH OF WS-PARM-LINE
+009211             MOVE WS-PARM-LINE(WS-PARM-PTR:) TO WS-NOM-EDIT
+009212         END-IF
+009213         IF WS-NOM-EDIT = SPACES
+009214             DISPLAY "PERSMNT : le nom (meme partiel) est "
+009215                 "obligatoire pour R"
+009216             MOVE 16 TO RETURN-CODE
+009217             GO TO 9999-FIN
+009218         END-IF
+009219         MOVE WS-NOM-EDIT TO PERS-NOM
+009221         GO TO 1000-INITIALISATION-EXIT
+009222     END-IF.
+009223*
+009224     UNSTRING WS-PARM-LINE DELIMITED BY SPACE
+009225         INTO WS-ID-EDIT
+009226         WITH POINTER WS-PARM-PTR.
+009227     IF WS-PARM-PTR NOT > LENGTH OF WS-PARM-LINE
+009228         MOVE WS-PARM-LINE(WS-PARM-PTR:) TO WS-NOM-EDIT
+009229     END-IF.
+009270*
+009300     IF FUNCTION TRIM(WS-ID-EDIT) IS NOT NUMERIC
+009350         OR FUNCTION TRIM(WS-ID-EDIT) = ZEROS
+009400         DISPLAY "PERSMNT : id invalide : " WS-ID-EDIT
+009500         MOVE 16 TO RETURN-CODE
+009600         GO TO 9999-FIN
+009700     END-IF.
+009800*
+009900     MOVE FUNCTION TRIM(WS-ID-EDIT) TO PERS-ID.
+010000     MOVE WS-NOM-EDIT TO PERS-NOM.
+010100*
+010800     IF (MVT-AJOUT OR MVT-MODIFICATION) AND WS-NOM-EDIT = SPACES
+010900         DISPLAY "PERSMNT : le nom est obligatoire pour A et M"
+011000         MOVE 16 TO RETURN-CODE
+011100         GO TO 9999-FIN
+011200     END-IF.
+011300*
+011400 1000-INITIALISATION-EXIT.
+011500     EXIT.
+011600*
+011610*==============================================================
+011620* 1500-LIRE-CREDENTIALS - LIT LES IDENTIFIANTS DE CONNEXION DANS
+011630*     L'ENVIRONNEMENT D'EXECUTION (CF TESTOCE POUR LE DETAIL DE
+011640*     LA CONVENTION) ; AUCUN MOT DE PASSE N'EST CABLE EN DUR, UNE
+011645*     VARIABLE ABSENTE FAIT ECHOUER LA CONNEXION.
+011650*==============================================================
+011660 1500-LIRE-CREDENTIALS.
+011661     MOVE SPACES TO USERNAME.
+011662     ACCEPT USERNAME FROM ENVIRONMENT "PERS_DB_USER".
+011670     MOVE SPACES TO PASSWD.
+011671     ACCEPT PASSWD FROM ENVIRONMENT "PERS_DB_PASSWD".
+011680     MOVE SPACES TO DBNAME.
+011681     ACCEPT DBNAME FROM ENVIRONMENT "PERS_DB_NAME".
+011685*
+011686     IF USERNAME = SPACES OR PASSWD = SPACES OR DBNAME = SPACES
+011687         DISPLAY "PERSMNT : identifiants de connexion "
+011688             "incomplets - verifier PERS_DB_USER / "
+011689             "PERS_DB_PASSWD / PERS_DB_NAME."
+011690         MOVE 16 TO RETURN-CODE
+011691         GO TO 9999-FIN
+011692     END-IF.
+011695*
+011697 1500-LIRE-CREDENTIALS-EXIT.
+011698     EXIT.
+011699*
+011701*==============================================================
+011702* 1700-LIRE-UTILISATEUR - IDENTIFIE L'UTILISATEUR OS/JOB POUR LA
+011703*     TRACE D'AUDIT (CF TESTOCE POUR LE DETAIL DE LA CONVENTION).
+011704*==============================================================
+011705 1700-LIRE-UTILISATEUR.
+011706     MOVE SPACES TO AUD-UTILISATEUR.
+011707     ACCEPT AUD-UTILISATEUR FROM ENVIRONMENT "USER".
+011708*
+011709     IF AUD-UTILISATEUR = SPACES
+011710         ACCEPT AUD-UTILISATEUR FROM ENVIRONMENT "LOGNAME"
+011711     END-IF.
+011712*
+011713 1700-LIRE-UTILISATEUR-EXIT.
+011714     EXIT.
+011715*
+011700*==============================================================
+011800* 2000-CONNEXION - OUVERTURE DE LA CONNEXION POSTGRESQL.
+011900*==============================================================
+012000 2000-CONNEXION.
+012100     DISPLAY "Connexion a PostgreSQL...".
+012200*
+012300     EXEC SQL
+012400         CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+012500     END-EXEC.
+012600*
+012700     IF SQLCODE NOT = 0
+012800         DISPLAY "Erreur de connexion SQLCODE: " SQLCODE
+012900         MOVE 16 TO RETURN-CODE
+013000         GO TO 9999-FIN
+013100     END-IF.
+013200*
+013300     DISPLAY "Connexion reussie !".
+013350     SET CONNEXION-OUVERTE TO TRUE.
+013400*
+013500 2000-CONNEXION-EXIT.
+013600     EXIT.
+013700*
+013800*==============================================================
+013900* 3000-AJOUT-PERSONNE - INSERTION D'UNE NOUVELLE PERSONNE.
+014000*==============================================================
+014100 3000-AJOUT-PERSONNE.
+014200     EXEC SQL
+014300         INSERT INTO personnes (id, nom)
+014400         VALUES (:PERS-ID, :PERS-NOM)
+014500     END-EXEC.
+014600*
+014700     IF SQLCODE = 0
+014710         SET AUD-ACTION-AJOUT TO TRUE
+014720         MOVE SPACES TO AUD-ANCIENNE-VALEUR
+014730         MOVE PERS-NOM TO AUD-NOUVELLE-VALEUR
+014740         PERFORM 6000-TRACER-MOUVEMENT
+014750             THRU 6000-TRACER-MOUVEMENT-EXIT
+014760         IF SQLCODE NOT = 0
+014770             EXEC SQL ROLLBACK END-EXEC
+014780             DISPLAY "Erreur SQL sur la trace d'audit SQLCODE: "
+014790                 SQLCODE
+014795             MOVE 12 TO RETURN-CODE
+014796         ELSE
+014797             EXEC SQL COMMIT END-EXEC
+014798             DISPLAY "Personne ajoutee, id " PERS-ID
+014799             MOVE 0 TO RETURN-CODE
+014800         END-IF
+015100     ELSE
+015200         EXEC SQL ROLLBACK END-EXEC
+015300         DISPLAY "Erreur SQL sur l'ajout SQLCODE: " SQLCODE
+015400         MOVE 12 TO RETURN-CODE
+015500     END-IF.
+015600*
+015700 3000-AJOUT-PERSONNE-EXIT.
+015800     EXIT.
+015810*
+015820*==============================================================
+015830* 6000-TRACER-MOUVEMENT - INSERE LA LIGNE D'AUDIT DU MOUVEMENT
+015840*     EN COURS (AUD-ACTION/ANCIENNE-VALEUR/NOUVELLE-VALEUR DEJA
+015850*     RENSEIGNES PAR L'APPELANT). L'INSERTION RESTE DANS LA MEME
+015860*     UNITE DE TRAVAIL QUE LE MOUVEMENT : L'APPELANT DECIDE DU
+015870*     COMMIT/ROLLBACK SELON LE SQLCODE AU RETOUR.
+015880*==============================================================
+015890 6000-TRACER-MOUVEMENT.
+015900     EXEC SQL
+015910         INSERT INTO personnes_audit
+015920             (id, action, ancienne_valeur, nouvelle_valeur,
+015930              utilisateur)
+015940         VALUES
+015950             (:PERS-ID, :AUD-ACTION, :AUD-ANCIENNE-VALEUR,
+015960              :AUD-NOUVELLE-VALEUR, :AUD-UTILISATEUR)
+015970     END-EXEC.
+015980*
+015990 6000-TRACER-MOUVEMENT-EXIT.
+016000     EXIT.
+015900*
+016000*==============================================================
+016100* 4000-MODIFICATION-PERSONNE - MISE A JOUR DU NOM D'UNE PERSONNE
+016200*     EXISTANTE. SQLCODE = 100 SIGNIFIE QUE L'ID N'EXISTE PAS
+016300*     (AUCUNE LIGNE MISE A JOUR) ET EST TRAITE COMME UNE ERREUR
+016400*     APPLICATIVE, PAS COMME UNE MISE A JOUR SILENCIEUSE.
+016500*==============================================================
+016600 4000-MODIFICATION-PERSONNE.
+016610     MOVE SPACES TO AUD-ANCIENNE-VALEUR.
+016620     EXEC SQL
+016630         SELECT nom INTO :AUD-ANCIENNE-VALEUR
+016640         FROM personnes
+016650         WHERE id = :PERS-ID
+016660     END-EXEC.
+016670*
+016700     EXEC SQL
+016800         UPDATE personnes
+016900         SET nom = :PERS-NOM
+017000         WHERE id = :PERS-ID
+017100     END-EXEC.
+017200*
+017300     EVALUATE SQLCODE
+017400         WHEN 0
+017410             SET AUD-ACTION-MODIFICATION TO TRUE
+017420             MOVE PERS-NOM TO AUD-NOUVELLE-VALEUR
+017430             PERFORM 6000-TRACER-MOUVEMENT
+017440                 THRU 6000-TRACER-MOUVEMENT-EXIT
+017450             IF SQLCODE NOT = 0
+017460                 EXEC SQL ROLLBACK END-EXEC
+017470                 DISPLAY "Erreur SQL audit SQLCODE: "
+017480                     SQLCODE
+017490                 MOVE 12 TO RETURN-CODE
+017495             ELSE
+017496                 EXEC SQL COMMIT END-EXEC
+017497                 DISPLAY "Personne modifiee, id " PERS-ID
+017498                 MOVE 0 TO RETURN-CODE
+017499             END-IF
+017800         WHEN 100
+017900             EXEC SQL ROLLBACK END-EXEC
+018000             DISPLAY "PERSMNT : id inconnu, rien a modifier : "
+018100                 PERS-ID
+018200             MOVE 4 TO RETURN-CODE
+018300         WHEN OTHER
+018400             EXEC SQL ROLLBACK END-EXEC
+018500             DISPLAY "Erreur SQL sur la modification SQLCODE: "
+018600                 SQLCODE
+018700             MOVE 12 TO RETURN-CODE
+018800     END-EVALUATE.
+018900*
+019000 4000-MODIFICATION-PERSONNE-EXIT.
+019100     EXIT.
+019200*
+019300*==============================================================
+019400* 5000-SUPPRESSION-PERSONNE - SUPPRESSION D'UNE PERSONNE.
+019500*==============================================================
+019600 5000-SUPPRESSION-PERSONNE.
+019610     MOVE SPACES TO AUD-ANCIENNE-VALEUR.
+019620     EXEC SQL
+019630         SELECT nom INTO :AUD-ANCIENNE-VALEUR
+019640         FROM personnes
+019650         WHERE id = :PERS-ID
+019660     END-EXEC.
+019670*
+019700     EXEC SQL
+019800         DELETE FROM personnes
+019900         WHERE id = :PERS-ID
+020000     END-EXEC.
+020100*
+020200     EVALUATE SQLCODE
+020300         WHEN 0
+020310             SET AUD-ACTION-SUPPRESSION TO TRUE
+020320             MOVE SPACES TO AUD-NOUVELLE-VALEUR
+020330             PERFORM 6000-TRACER-MOUVEMENT
+020340                 THRU 6000-TRACER-MOUVEMENT-EXIT
+020350             IF SQLCODE NOT = 0
+020360                 EXEC SQL ROLLBACK END-EXEC
+020370                 DISPLAY "Erreur SQL audit SQLCODE: "
+020380                     SQLCODE
+020390                 MOVE 12 TO RETURN-CODE
+020395             ELSE
+020396                 EXEC SQL COMMIT END-EXEC
+020397                 DISPLAY "Personne supprimee, id " PERS-ID
+020398                 MOVE 0 TO RETURN-CODE
+020399             END-IF
+020700         WHEN 100
+020800             EXEC SQL ROLLBACK END-EXEC
+020900             DISPLAY "PERSMNT : id inconnu, rien a supprimer : "
+021000                 PERS-ID
+021100             MOVE 4 TO RETURN-CODE
+021200         WHEN OTHER
+021300             EXEC SQL ROLLBACK END-EXEC
+021400             DISPLAY "Erreur SQL sur la suppression SQLCODE: "
+021500                 SQLCODE
+021600             MOVE 12 TO RETURN-CODE
+021700     END-EVALUATE.
+021800*
+021900 5000-SUPPRESSION-PERSONNE-EXIT.
+022000     EXIT.
+022010*
+022020*==============================================================
+022030* 7000-RECHERCHE-PAR-NOM - RECHERCHE TOUTES LES PERSONNES DONT
+022040*     LE NOM CONTIENT LA CHAINE PASSEE EN PARAMETRE (SQL LIKE,
+022050*     RECHERCHE PARTIELLE) ET LISTE LEURS ID. CHAQUE LIGNE
+022060*     TROUVEE EST TRACEE DANS PERSONNES_AUDIT AU MEME TITRE
+022070*     QU'UNE RECHERCHE PAR ID DANS TESTOCE.
+022080*==============================================================
+022090 7000-RECHERCHE-PAR-NOM.
+022100     PERFORM 7100-CONSTRUIRE-MASQUE
+022110         THRU 7100-CONSTRUIRE-MASQUE-EXIT.
+022120*
+022130     PERFORM 7200-OUVERTURE-CURSEUR-NOM
+022140         THRU 7200-OUVERTURE-CURSEUR-NOM-EXIT.
+022150*
+022160     PERFORM 7300-FETCH-NOM
+022170         THRU 7300-FETCH-NOM-EXIT.
+022180*
+022190     PERFORM 7400-AFFICHER-RESULTAT
+022200         THRU 7400-AFFICHER-RESULTAT-EXIT
+022210         UNTIL FIN-RECHERCHE.
+022220*
+022230     PERFORM 7500-FERMETURE-CURSEUR-NOM
+022240         THRU 7500-FERMETURE-CURSEUR-NOM-EXIT.
+022250*
+022260     IF WS-NB-TROUVES = ZEROS
+022270         DISPLAY "PERSMNT : aucune personne trouvee pour "
+022280             PERS-NOM
+022290         MOVE 4 TO RETURN-CODE
+022300     ELSE
+022310         DISPLAY WS-NB-TROUVES " personne(s) trouvee(s)."
+022320         MOVE 0 TO RETURN-CODE
+022330     END-IF.
+022340*
+022350 7000-RECHERCHE-PAR-NOM-EXIT.
+022360     EXIT.
+022370*
+022380*==============================================================
+022390* 7100-CONSTRUIRE-MASQUE - CONSTRUIT LE MASQUE "%...%" POUR LE
+022400*     LIKE A PARTIR DU NOM (MEME PARTIEL) SAISI EN PARM.
+022410*==============================================================
+022420 7100-CONSTRUIRE-MASQUE.
+022430     MOVE SPACES TO WS-NOM-RECHERCHE.
+022440*
+022450     STRING "%"                     DELIMITED BY SIZE
+022460             FUNCTION TRIM(PERS-NOM) DELIMITED BY SIZE
+022470             "%"                     DELIMITED BY SIZE
+022480         INTO WS-NOM-RECHERCHE.
+022490*
+022500 7100-CONSTRUIRE-MASQUE-EXIT.
+022510     EXIT.
+022520*
+022530*==============================================================
+022540* 7200-OUVERTURE-CURSEUR-NOM - DECLARE ET OUVRE LE CURSEUR SUR
+022550*     LES PERSONNES DONT LE NOM VERIFIE LE MASQUE CONSTRUIT EN
+022560*     7100-CONSTRUIRE-MASQUE.
+022570*==============================================================
+022580 7200-OUVERTURE-CURSEUR-NOM.
+022590     EXEC SQL
+022600         DECLARE C-PERSONNES-NOM CURSOR FOR
+022610         SELECT id, nom
+022620         FROM personnes
+022630         WHERE nom LIKE TRIM(:WS-NOM-RECHERCHE)
+022640         ORDER BY id
+022650     END-EXEC.
+022660*
+022670     EXEC SQL
+022680         OPEN C-PERSONNES-NOM
+022690     END-EXEC.
+022700*
+022710     IF SQLCODE NOT = 0
+022720         DISPLAY "Erreur a l'ouverture du curseur SQLCODE: "
+022730             SQLCODE
+022740         MOVE 16 TO RETURN-CODE
+022750         GO TO 9999-FIN
+022760     END-IF.
+022770*
+022780 7200-OUVERTURE-CURSEUR-NOM-EXIT.
+022790     EXIT.
+022800*
+022810*==============================================================
+022820* 7300-FETCH-NOM - RAMENE LA LIGNE SUIVANTE DU CURSEUR DE
+022830*     RECHERCHE. SQLCODE = 100 MARQUE LA FIN DES RESULTATS.
+022840*==============================================================
+022850 7300-FETCH-NOM.
+022860     EXEC SQL
+022870         FETCH C-PERSONNES-NOM
+022880         INTO :PERS-ID, :PERS-NOM
+022890     END-EXEC.
+022900*
+022910     EVALUATE SQLCODE
+022920         WHEN 0
+022930             CONTINUE
+022940         WHEN 100
+022950             SET FIN-RECHERCHE TO TRUE
+022960         WHEN OTHER
+022965             EXEC SQL ROLLBACK END-EXEC
+022970             DISPLAY "Erreur SQL sur le FETCH SQLCODE: " SQLCODE
+022980             MOVE 16 TO RETURN-CODE
+022990             GO TO 9999-FIN
+023000     END-EVALUATE.
+023010*
+023020 7300-FETCH-NOM-EXIT.
+023030     EXIT.
+023040*
+023050*==============================================================
+023060* 7400-AFFICHER-RESULTAT - EDITE LA LIGNE TROUVEE, LA TRACE DANS
+023070*     PERSONNES_AUDIT (COMMIT DIFFERE A LA FERMETURE DU CURSEUR
+023080*     EN 7500-FERMETURE-CURSEUR-NOM : UN COMMIT CURSEUR OUVERT
+023090*     LE FERMERAIT IMPLICITEMENT CHEZ POSTGRESQL) ET ENCHAINE SUR
+023100*     LA LIGNE SUIVANTE (LECTURE D'AVANCE CLASSIQUE).
+023110*==============================================================
+023120 7400-AFFICHER-RESULTAT.
+023130     DISPLAY "  " PERS-ID "  " PERS-NOM.
+023140     ADD 1 TO WS-NB-TROUVES.
+023150*
+023160     SET AUD-ACTION-RECHERCHE TO TRUE.
+023170     MOVE SPACES TO AUD-ANCIENNE-VALEUR.
+023180     MOVE PERS-NOM TO AUD-NOUVELLE-VALEUR.
+023190*
+023200     PERFORM 6000-TRACER-MOUVEMENT
+023210         THRU 6000-TRACER-MOUVEMENT-EXIT.
+023220*
+023230     IF SQLCODE NOT = 0
+023240         DISPLAY "Avertissement - trace d'audit non ecrite, "
+023250             "SQLCODE: " SQLCODE
+023260     END-IF.
+023270*
+023280     PERFORM 7300-FETCH-NOM
+023290         THRU 7300-FETCH-NOM-EXIT.
+023300*
+023310 7400-AFFICHER-RESULTAT-EXIT.
+023320     EXIT.
+023330*
+023340*==============================================================
+023350* 7500-FERMETURE-CURSEUR-NOM - FERME LE CURSEUR DE RECHERCHE ET
+023360*     VALIDE EN UNE SEULE FOIS LES TRACES D'AUDIT ACCUMULEES
+023370*     PENDANT LE PARCOURS (CF 7400-AFFICHER-RESULTAT).
+023380*==============================================================
+023390 7500-FERMETURE-CURSEUR-NOM.
+023400     EXEC SQL
+023410         CLOSE C-PERSONNES-NOM
+023420     END-EXEC.
+023430*
+023440     EXEC SQL COMMIT END-EXEC.
+023450*
+023460 7500-FERMETURE-CURSEUR-NOM-EXIT.
+023470     EXIT.
+023480*
+022200*==============================================================
+022300* 9999-FIN - DECONNEXION ET FIN DE TRAITEMENT.
+022400*==============================================================
+022500 9999-FIN.
+022550     IF CONNEXION-OUVERTE
+022600         DISPLAY "Deconnexion reussie."
+022650     END-IF.
+022700     STOP RUN.
