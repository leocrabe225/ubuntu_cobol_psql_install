@@ -1,46 +1,280 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. testoce.
-       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       
-       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01  NOM-PERSONNE   PIC X(100).
-       01  USERNAME       PIC X(30) VALUE "cobol".
-       01  PASSWD         PIC X(30) VALUE "mdp".
-       01  DBNAME         PIC X(10) VALUE "testdb".
-       EXEC SQL END DECLARE SECTION END-EXEC.
-       
-       EXEC SQL INCLUDE SQLCA END-EXEC.
-       
-       PROCEDURE DIVISION.
-           
-           DISPLAY "Connexion à PostgreSQL...".
-           
-           
-           EXEC SQL
-            CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
-           END-EXEC.
-           
-           IF SQLCODE NOT = 0
-            DISPLAY "Erreur de connexion SQLCODE: " SQLCODE
-            STOP RUN
-           END-IF.
-           
-           DISPLAY "Connexion réussie !".
-           
-           EXEC SQL
-            SELECT nom INTO :NOM-PERSONNE
-            FROM personnes
-            WHERE id = 1
-           END-EXEC.
-           
-
-           DISPLAY "Nom trouvé : " NOM-PERSONNE
-           
-           DISPLAY "Déconnexion réussie."
-           
-           STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     TESTOCE.
+000300 AUTHOR.         J MARCHAND.
+000400 INSTALLATION.   SERVICE ETUDES.
+000500 DATE-WRITTEN.   2024-02-10.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2024-02-10  JM   PREMIERE VERSION - CONNEXION DE TEST ET
+001000*                    RECHERCHE CABLEE SUR ID = 1.
+001100*   2026-08-08  JM   RECHERCHE PILOTEE PAR PARAMETRE (PLUS DE
+001200*                    ID CABLE EN DUR) ; TRAITEMENT DU SQLCODE
+001300*                    APRES LE SELECT (TROUVE / NON TROUVE /
+001400*                    ERREUR), AVEC CODE RETOUR DISTINCT.
+001450*   2026-08-08  JM   BASCULE SUR LE COPYBOOK PERSREC (LAYOUT
+001460*                    PARTAGE DE LA LIGNE PERSONNES) ET REMONTE
+001470*                    LES RUBRIQUES COMPLETES DE LA PERSONNE.
+001480*   2026-08-08  JM   LES IDENTIFIANTS DE CONNEXION SONT LUS DANS
+001490*                    L'ENVIRONNEMENT (PERS_DB_USER/PASSWD/NAME)
+001495*                    PLUTOT QUE CABLES EN DUR ; LES VALUE RESTENT
+001497*                    DES DEFAUTS DE SECOURS POUR LE POSTE DE TEST.
+001498*   2026-08-08  JM   CHAQUE RECHERCHE EST TRACEE DANS
+001499*                    PERSONNES_AUDIT (COPYBOOK PERSAUD).
+001501*   2026-08-09  JM   L'ID SAISI EST DETASSE (FUNCTION TRIM) AVANT
+001502*                    LE TEST NUMERIQUE : UN ACCEPT/PARM COURT
+001503*                    ETAIT CADRE A GAUCHE ET COMPLETE D'ESPACES,
+001504*                    CE QUI LE RENDAIT NON-NUMERIQUE A TORT. UNE
+001505*                    VARIABLE D'ENVIRONNEMENT ABSENTE NE DOIT PLUS
+001506*                    EFFACER LE DEFAUT CABLE (ACCEPT LA VIDE) ;
+001507*                    L'ANCIENNE VALEUR N'EST ECRASEE QUE SI LA
+001508*                    VARIABLE EST BIEN RENSEIGNEE. LE MESSAGE DE
+001509*                    FIN NE S'AFFICHE PLUS SI LA CONNEXION N'A
+001510*                    JAMAIS ETE OUVERTE.
+001511*   2026-08-09  JM   RETRAIT DES IDENTIFIANTS DE CONNEXION CABLES
+001512*                    EN DUR (VALUE) : USERNAME/PASSWD/DBNAME NE
+001513*                    SONT PLUS QUE DES VARIABLES D'ENVIRONNEMENT ;
+001514*                    UNE VARIABLE ABSENTE FAIT ECHOUER LA
+001515*                    CONNEXION AU LIEU DE BASCULER SUR UN
+001516*                    IDENTIFIANT DE TEST.
+001500*--------------------------------------------------------------
+001600*
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900*
+002000 DATA DIVISION.
+002100 WORKING-STORAGE SECTION.
+002200*
+002300*--------------------------------------------------------------
+002400* ZONE DE PARAMETRAGE DE LA RECHERCHE
+002500*--------------------------------------------------------------
+002600 01  WS-PARM-LINE            PIC X(80).
+002700 01  WS-ID-EDIT              PIC X(09).
+002750*
+002790*
+002795 01  WS-CONNEXION-SWITCH     PIC X(01)       VALUE "N".
+002796     88  CONNEXION-OUVERTE                   VALUE "Y".
+002800*
+002900 EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+002950     COPY PERSREC.
+002970     COPY PERSAUD.
+003100 01  WS-SEARCH-ID            PIC 9(09).
+003200 01  USERNAME                PIC X(30).
+003300 01  PASSWD                  PIC X(30).
+003400 01  DBNAME                  PIC X(10).
+003500 EXEC SQL END DECLARE SECTION END-EXEC.
+003600*
+003700 EXEC SQL INCLUDE SQLCA END-EXEC.
+003800*
+003900 PROCEDURE DIVISION.
+004000*
+004100*==============================================================
+004200* 0000-MAINLINE
+004300*==============================================================
+004400 0000-MAINLINE.
+004500     PERFORM 1000-INITIALISATION
+004600         THRU 1000-INITIALISATION-EXIT.
+004700*
+004750     PERFORM 1500-LIRE-CREDENTIALS
+004760         THRU 1500-LIRE-CREDENTIALS-EXIT.
+004770*
+004780     PERFORM 1700-LIRE-UTILISATEUR
+004790         THRU 1700-LIRE-UTILISATEUR-EXIT.
+004795*
+004800     PERFORM 2000-CONNEXION
+004900         THRU 2000-CONNEXION-EXIT.
+005000*
+005100     PERFORM 3000-RECHERCHE-PERSONNE
+005200         THRU 3000-RECHERCHE-PERSONNE-EXIT.
+005300*
+005400     GO TO 9999-FIN.
+005500*
+005600*==============================================================
+005700* 1000-INITIALISATION - RECUPERE L'ID A RECHERCHER.
+005800*     ON PRIVILEGIE LE PARM DE LANCEMENT (LIGNE DE COMMANDE) ;
+005900*     A DEFAUT, ON LE DEMANDE A L'OPERATEUR PAR ACCEPT.
+006000*==============================================================
+006100 1000-INITIALISATION.
+006200     MOVE SPACES TO WS-PARM-LINE.
+006300     ACCEPT WS-PARM-LINE FROM COMMAND-LINE.
+006400*
+006500     IF WS-PARM-LINE NOT = SPACES
+006600         MOVE WS-PARM-LINE(1:9) TO WS-ID-EDIT
+006700     ELSE
+006800         DISPLAY "Aucun PARM recu - entrez l'id a rechercher : "
+006900             WITH NO ADVANCING
+007000         ACCEPT WS-ID-EDIT
+007100     END-IF.
+007200*
+007300     IF FUNCTION TRIM(WS-ID-EDIT) IS NOT NUMERIC
+007350         OR FUNCTION TRIM(WS-ID-EDIT) = ZEROS
+007400         DISPLAY "Id invalide : " WS-ID-EDIT
+007500         MOVE 16 TO RETURN-CODE
+007600         GO TO 9999-FIN
+007700     END-IF.
+007800*
+007900     MOVE FUNCTION TRIM(WS-ID-EDIT) TO WS-SEARCH-ID.
+008000*
+008100 1000-INITIALISATION-EXIT.
+008200     EXIT.
+008300*
+008310*==============================================================
+008320* 1500-LIRE-CREDENTIALS - LIT LES IDENTIFIANTS DE CONNEXION DANS
+008330*     L'ENVIRONNEMENT D'EXECUTION. PERMET DE REJOUER LE MEME
+008340*     MODULE CHARGE CONTRE LA BASE DE TEST OU DE PRODUCTION SANS
+008350*     RECOMPILATION. AUCUN MOT DE PASSE N'EST CABLE EN DUR ; SI
+008360*     UNE VARIABLE EST ABSENTE, LA CONNEXION EST REFUSEE PLUTOT
+008370*     QUE TENTEE AVEC UN IDENTIFIANT PARTIEL.
+008380*==============================================================
+008390 1500-LIRE-CREDENTIALS.
+008400     MOVE SPACES TO USERNAME.
+008401     ACCEPT USERNAME FROM ENVIRONMENT "PERS_DB_USER".
+008410     MOVE SPACES TO PASSWD.
+008411     ACCEPT PASSWD FROM ENVIRONMENT "PERS_DB_PASSWD".
+008420     MOVE SPACES TO DBNAME.
+008421     ACCEPT DBNAME FROM ENVIRONMENT "PERS_DB_NAME".
+008425*
+008426     IF USERNAME = SPACES OR PASSWD = SPACES OR DBNAME = SPACES
+008427         DISPLAY "Identifiants de connexion incomplets - "
+008428             "verifier PERS_DB_USER / PERS_DB_PASSWD / "
+008429             "PERS_DB_NAME."
+008430         MOVE 16 TO RETURN-CODE
+008431         GO TO 9999-FIN
+008432     END-IF.
+008433*
+008440 1500-LIRE-CREDENTIALS-EXIT.
+008450     EXIT.
+008460*
+008461*==============================================================
+008462* 1700-LIRE-UTILISATEUR - IDENTIFIE L'UTILISATEUR OS/JOB POUR LA
+008463*     TRACE D'AUDIT (CF 3500-TRACER-RECHERCHE). "USER" EST LA
+008464*     VARIABLE D'ENVIRONNEMENT LA PLUS COURANTE ; "LOGNAME" EST
+008465*     TENTEE EN SECOURS SI LA PREMIERE EST ABSENTE.
+008466*==============================================================
+008467 1700-LIRE-UTILISATEUR.
+008468     MOVE SPACES TO AUD-UTILISATEUR.
+008469     ACCEPT AUD-UTILISATEUR FROM ENVIRONMENT "USER".
+008470*
+008471     IF AUD-UTILISATEUR = SPACES
+008472         ACCEPT AUD-UTILISATEUR FROM ENVIRONMENT "LOGNAME"
+008473     END-IF.
+008474*
+008475 1700-LIRE-UTILISATEUR-EXIT.
+008476     EXIT.
+008477*
+008400*==============================================================
+008500* 2000-CONNEXION - OUVERTURE DE LA CONNEXION POSTGRESQL.
+008600*==============================================================
+008700 2000-CONNEXION.
+008800     DISPLAY "Connexion a PostgreSQL...".
+008900*
+009000     EXEC SQL
+009100         CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+009200     END-EXEC.
+009300*
+009400     IF SQLCODE NOT = 0
+009500         DISPLAY "Erreur de connexion SQLCODE: " SQLCODE
+009600         MOVE 16 TO RETURN-CODE
+009700         GO TO 9999-FIN
+009800     END-IF.
+009900*
+010000     DISPLAY "Connexion reussie !".
+010050     SET CONNEXION-OUVERTE TO TRUE.
+010100*
+010200 2000-CONNEXION-EXIT.
+010300     EXIT.
+010400*
+010500*==============================================================
+010600* 3000-RECHERCHE-PERSONNE - RECHERCHE DE LA PERSONNE PAR ID.
+010700*     LE SQLCODE EST TESTE EXPLICITEMENT :
+010800*        =    0   TROUVE
+010900*        =  100   NON TROUVE (AUCUNE LIGNE)
+011000*        AUTRE    ERREUR INATTENDUE (ICI Y COMPRIS LE CAS
+011100*                 "PLUSIEURS LIGNES" QUE LE SELECT ... INTO
+011200*                 SCALAIRE REMONTE EN ERREUR PLUTOT QU'EN
+011300*                 SUCCES SILENCIEUX).
+011400*==============================================================
+011500 3000-RECHERCHE-PERSONNE.
+011600     MOVE SPACES TO PERS-RECORD.
+011650     MOVE WS-SEARCH-ID TO PERS-ID.
+011700*
+011800     EXEC SQL
+011850         SELECT id, nom, prenom, date_naissance, adresse,
+011860                ville, code_postal, telephone, email
+011870         INTO :PERS-ID, :PERS-NOM, :PERS-PRENOM,
+011880                :PERS-DATE-NAISSANCE, :PERS-ADRESSE,
+011890                :PERS-VILLE, :PERS-CODE-POSTAL,
+011895                :PERS-TELEPHONE, :PERS-EMAIL
+012000         FROM personnes
+012100         WHERE id = :WS-SEARCH-ID
+012200     END-EXEC.
+012300*
+012400     EVALUATE SQLCODE
+012500         WHEN 0
+012550             DISPLAY "Nom trouve : " PERS-NOM
+012560             DISPLAY "Prenom      : " PERS-PRENOM
+012570             DISPLAY "Naissance   : " PERS-DATE-NAISSANCE
+012580             DISPLAY "Adresse     : " PERS-ADRESSE
+012590             DISPLAY "Ville       : " PERS-VILLE
+012600             DISPLAY "Code postal : " PERS-CODE-POSTAL
+012610             DISPLAY "Telephone   : " PERS-TELEPHONE
+012620             DISPLAY "Email       : " PERS-EMAIL
+012700             MOVE 0 TO RETURN-CODE
+012710             PERFORM 3500-TRACER-RECHERCHE
+012720                 THRU 3500-TRACER-RECHERCHE-EXIT
+012800         WHEN 100
+012900             DISPLAY "Aucune personne pour l'id " WS-SEARCH-ID
+013000             MOVE 4 TO RETURN-CODE
+013010             PERFORM 3500-TRACER-RECHERCHE
+013020                 THRU 3500-TRACER-RECHERCHE-EXIT
+013100         WHEN OTHER
+013200             DISPLAY "Erreur SQL sur la recherche SQLCODE: "
+013300                 SQLCODE
+013400             MOVE 12 TO RETURN-CODE
+013500     END-EVALUATE.
+013600*
+013700 3000-RECHERCHE-PERSONNE-EXIT.
+013800     EXIT.
+013900*
+013910*==============================================================
+013920* 3500-TRACER-RECHERCHE - TRACE LA RECHERCHE DANS
+013930*     PERSONNES_AUDIT, TROUVEE OU NON. AUCUNE DONNEE N'EST
+013940*     MODIFIEE PAR UNE RECHERCHE : SEULE LA NOUVELLE VALEUR
+013950*     (LE NOM LU, S'IL Y EN A UN) EST RENSEIGNEE.
+013960*==============================================================
+013970 3500-TRACER-RECHERCHE.
+013980     SET AUD-ACTION-RECHERCHE TO TRUE.
+013990     MOVE SPACES TO AUD-ANCIENNE-VALEUR.
+014000     IF SQLCODE = 0
+014010         MOVE PERS-NOM TO AUD-NOUVELLE-VALEUR
+014020     ELSE
+014030         MOVE SPACES TO AUD-NOUVELLE-VALEUR
+014040     END-IF.
+014050*
+014060     EXEC SQL
+014070         INSERT INTO personnes_audit
+014080             (id, action, ancienne_valeur, nouvelle_valeur,
+014090              utilisateur)
+014100         VALUES
+014110             (:PERS-ID, :AUD-ACTION, :AUD-ANCIENNE-VALEUR,
+014120              :AUD-NOUVELLE-VALEUR, :AUD-UTILISATEUR)
+014130     END-EXEC.
+014140*
+014150     IF SQLCODE NOT = 0
+014160         DISPLAY "Avertissement - trace d'audit non ecrite, "
+014170             "SQLCODE: " SQLCODE
+014180     ELSE
+014185         EXEC SQL COMMIT END-EXEC
+014190     END-IF.
+014195*
+014200 3500-TRACER-RECHERCHE-EXIT.
+014210     EXIT.
+014220*
+014230*==============================================================
+014240* 9999-FIN - DECONNEXION ET FIN DE TRAITEMENT.
+014200*==============================================================
+014300 9999-FIN.
+014350     IF CONNEXION-OUVERTE
+014400         DISPLAY "Deconnexion reussie."
+014450     END-IF.
+014500     STOP RUN.
