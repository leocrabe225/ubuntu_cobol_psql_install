@@ -0,0 +1,566 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     PERSRPT.
+000300 AUTHOR.         J MARCHAND.
+000400 INSTALLATION.   SERVICE ETUDES.
+000500 DATE-WRITTEN.   2026-08-08.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-08  JM   PREMIERE VERSION - RECENSEMENT PAR CURSEUR
+001000*                    DE TOUTE LA TABLE PERSONNES, EDITION D'UN
+001100*                    ETAT AVEC NOMBRE DE LIGNES ET DATE/HEURE
+001200*                    DE PASSAGE EN LIGNE DE FIN.
+001250*   2026-08-08  JM   IDENTIFIANTS DE CONNEXION LUS DANS
+001260*                    L'ENVIRONNEMENT (PERS_DB_USER/PASSWD/NAME).
+001270*   2026-08-08  JM   REPRISE SUR POINT DE CONTROLE : LE DERNIER
+001280*                    ID TRAITE EST ECRIT PERIODIQUEMENT DANS LE
+001290*                    FICHIER PERSCKP ; AU REDEMARRAGE LE CURSEUR
+001295*                    REPART JUSTE APRES CET ID.
+001296*   2026-08-09  JM   LE FICHIER PERSCKP PORTE AUSSI LE NOMBRE DE
+001297*                    LIGNES DEJA EDITEES AVANT L'ARRET ; UNE
+001298*                    REPRISE OUVRE L'ETAT EN EXTEND (SANS
+001299*                    REECRIRE L'ENTETE) AU LIEU DE LE TRONQUER, ET
+002001*                    LE COMPTE ATTENDU EN 7500-RECONCILIATION
+002002*                    PORTE SUR LA TABLE ENTIERE, PAS SUR LE SEUL
+002003*                    RESTE A PARCOURIR, SINON UN ETAT TRONQUE PAR
+002004*                    LA REPRISE PASSERAIT INAPERCU. LES
+002005*                    IDENTIFIANTS DE CONNEXION ABSENTS DE
+002006*                    L'ENVIRONNEMENT NE SONT PLUS EFFACES.
+002007*   2026-08-09  JM   LE POINT DE CONTROLE EST DESORMAIS ECRIT
+002008*                    APRES CHAQUE LIGNE (ET NON PLUS TOUTES LES
+002009*                    50) POUR QUE L'ETAT ET LE FICHIER PERSCKP NE
+002010*                    PUISSENT JAMAIS DIVERGER SUR UN ARRET BRUTAL.
+002011*                    RETRAIT DES IDENTIFIANTS DE CONNEXION CABLES
+002012*                    EN DUR (VALUE) : UNE VARIABLE D'ENVIRONNEMENT
+002013*                    ABSENTE FAIT ECHOUER LA CONNEXION. AJOUT D'UN
+002014*                    FILE STATUS SUR RPTOUT, VERIFIE A L'OUVERTURE
+002015*                    ET A CHAQUE ECRITURE/FERMETURE.
+001300*--------------------------------------------------------------
+001400*
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800     SELECT RPT-FILE         ASSIGN TO "RPTOUT"
+001900                             ORGANIZATION LINE SEQUENTIAL
+001905                             FILE STATUS IS WS-RPT-STATUS.
+001910*
+001920     SELECT CKPT-FILE        ASSIGN TO "PERSCKP"
+001930                             ORGANIZATION LINE SEQUENTIAL
+001940                             FILE STATUS IS WS-CKPT-STATUS.
+002000*
+002100 DATA DIVISION.
+002200 FILE SECTION.
+002300 FD  RPT-FILE
+002400     RECORDING MODE IS F.
+002500 01  RPT-RECORD                  PIC X(132).
+002510*
+002520 FD  CKPT-FILE
+002530     RECORDING MODE IS F.
+002540 01  CKPT-RECORD.
+002550     05  CKPT-LAST-ID            PIC 9(09).
+002560     05  CKPT-NB-LIGNES          PIC 9(09).
+002600*
+002700 WORKING-STORAGE SECTION.
+002800*
+002900*--------------------------------------------------------------
+003000* VUES ALTERNATIVES DE LA LIGNE EDITEE (ENTETE / DETAIL / FIN).
+003100*--------------------------------------------------------------
+003200 01  WS-REPORT-LINE              PIC X(132).
+003300*
+003400 01  WS-ENTETE-VIEW REDEFINES WS-REPORT-LINE.
+003500     05  RPT-E-LIBELLE           PIC X(40)   VALUE
+003600         "LISTE DES PERSONNES - TABLE PERSONNES".
+003700     05  FILLER                  PIC X(92).
+003800*
+003900 01  WS-DETAIL-VIEW REDEFINES WS-REPORT-LINE.
+004000     05  RPT-D-ID                PIC Z(8)9.
+004100     05  FILLER                  PIC X(02)   VALUE SPACES.
+004200     05  RPT-D-NOM               PIC X(30).
+004300     05  FILLER                  PIC X(02)   VALUE SPACES.
+004400     05  RPT-D-PRENOM            PIC X(30).
+004500     05  FILLER                  PIC X(02)   VALUE SPACES.
+004600     05  RPT-D-VILLE             PIC X(30).
+004700     05  FILLER                  PIC X(27)   VALUE SPACES.
+004800*
+004900 01  WS-FIN-VIEW REDEFINES WS-REPORT-LINE.
+005000     05  RPT-F-LIBELLE           PIC X(24).
+005100     05  RPT-F-NB-LIGNES         PIC ZZZ,ZZZ,ZZ9.
+005200     05  FILLER                  PIC X(08)   VALUE SPACES.
+005300     05  RPT-F-DATE-LIBELLE      PIC X(06)   VALUE "DATE :".
+005400     05  RPT-F-DATE              PIC X(10).
+005500     05  FILLER                  PIC X(02)   VALUE SPACES.
+005600     05  RPT-F-HEURE-LIBELLE     PIC X(07)   VALUE "HEURE :".
+005700     05  RPT-F-HEURE             PIC X(08).
+005800     05  FILLER                  PIC X(55)   VALUE SPACES.
+005900*
+006000*--------------------------------------------------------------
+006100* ZONE DE TRAVAIL DU PASSAGE.
+006200*--------------------------------------------------------------
+006300 01  WS-DATE-SYSTEME             PIC 9(08).
+006400 01  WS-DATE-EDITEE REDEFINES WS-DATE-SYSTEME.
+006500     05  WS-DS-SIECLE-ANNEE      PIC 9(04).
+006600     05  WS-DS-MOIS              PIC 9(02).
+006700     05  WS-DS-JOUR              PIC 9(02).
+006800 01  WS-HEURE-SYSTEME            PIC 9(08).
+006900*
+007000 01  WS-NB-LIGNES                PIC 9(09)   VALUE ZEROS.
+007050 01  WS-NB-LIGNES-PRECEDENTES    PIC 9(09)   VALUE ZEROS.
+007070 01  WS-NB-TOTAL-LIGNES          PIC 9(09)   VALUE ZEROS.
+007100*
+007110*--------------------------------------------------------------
+007120* ZONE DE REPRISE SUR POINT DE CONTROLE.
+007130*--------------------------------------------------------------
+007140 01  WS-CKPT-STATUS              PIC X(02).
+007145     88  CKPT-STATUT-OK                       VALUE "00".
+007150     88  CKPT-FICHIER-ABSENT                 VALUE "35".
+007155 01  WS-RPT-STATUS               PIC X(02).
+007158     88  RPT-STATUT-OK                        VALUE "00".
+007170*
+007200 77  WS-FIN-CURSEUR-SWITCH       PIC X(01)   VALUE "N".
+007300     88  FIN-CURSEUR                         VALUE "Y".
+007400*
+007530*
+007540 01  WS-CONNEXION-SWITCH         PIC X(01)   VALUE "N".
+007550     88  CONNEXION-OUVERTE                   VALUE "Y".
+007560*
+008000 EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+008100     COPY PERSREC.
+008150 01  WS-NB-ATTENDU               PIC 9(09).
+008160 01  WS-CKPT-ID                  PIC 9(09)   VALUE ZEROS.
+008200 01  USERNAME                    PIC X(30).
+008300 01  PASSWD                      PIC X(30).
+008400 01  DBNAME                      PIC X(10).
+008500 EXEC SQL END DECLARE SECTION END-EXEC.
+008600*
+008700 EXEC SQL INCLUDE SQLCA END-EXEC.
+008800*
+008900 PROCEDURE DIVISION.
+009000*
+009100*==============================================================
+009200* 0000-MAINLINE
+009300*==============================================================
+009400 0000-MAINLINE.
+009410     PERFORM 1000-LIRE-CHECKPOINT
+009420         THRU 1000-LIRE-CHECKPOINT-EXIT.
+009430*
+009500     PERFORM 1200-INITIALISATION
+009600         THRU 1200-INITIALISATION-EXIT.
+009700*
+009800     PERFORM 1500-LIRE-CREDENTIALS
+009810         THRU 1500-LIRE-CREDENTIALS-EXIT.
+009820*
+009830     PERFORM 2000-CONNEXION
+009900         THRU 2000-CONNEXION-EXIT.
+010000*
+010100     PERFORM 3000-OUVERTURE-CURSEUR
+010200         THRU 3000-OUVERTURE-CURSEUR-EXIT.
+010300*
+010310     PERFORM 3500-CONTROLE-VOLUME
+010320         THRU 3500-CONTROLE-VOLUME-EXIT.
+010330*
+010400     PERFORM 4000-FETCH-PERSONNE
+010500         THRU 4000-FETCH-PERSONNE-EXIT.
+010600*
+010700     PERFORM 5000-TRAITER-PERSONNE
+010800         THRU 5000-TRAITER-PERSONNE-EXIT
+010900         UNTIL FIN-CURSEUR.
+011000*
+011100     PERFORM 6000-FERMETURE-CURSEUR
+011200         THRU 6000-FERMETURE-CURSEUR-EXIT.
+011300*
+011400     PERFORM 7000-LIGNE-DE-FIN
+011500         THRU 7000-LIGNE-DE-FIN-EXIT.
+011550*
+011560     PERFORM 7500-RECONCILIATION
+011570         THRU 7500-RECONCILIATION-EXIT.
+011600*
+011700     GO TO 9999-FIN.
+011800*
+011900*==============================================================
+011910* 1000-LIRE-CHECKPOINT - RECHERCHE UN POINT DE CONTROLE D'UN
+011920*     PASSAGE PRECEDENT INTERROMPU. SI LE FICHIER PERSCKP EST
+011930*     ABSENT (PREMIER PASSAGE), WS-CKPT-ID ET
+011940*     WS-NB-LIGNES-PRECEDENTES RESTENT A ZERO ET LE CURSEUR
+011950*     PARCOURT LA TABLE DEPUIS LE DEBUT. CETTE LECTURE DOIT AVOIR
+011960*     LIEU AVANT 1200-INITIALISATION, QUI DECIDE DU MODE
+011970*     D'OUVERTURE DE L'ETAT (OUTPUT OU EXTEND) EN FONCTION DU
+011980*     POINT DE CONTROLE TROUVE.
+011990*==============================================================
+012000 1000-LIRE-CHECKPOINT.
+012010     MOVE ZEROS TO WS-CKPT-ID.
+012020     MOVE ZEROS TO WS-NB-LIGNES-PRECEDENTES.
+012030*
+012040     OPEN INPUT CKPT-FILE.
+012050*
+012060     IF CKPT-FICHIER-ABSENT
+012070         CONTINUE
+012080     ELSE
+012090         READ CKPT-FILE INTO CKPT-RECORD
+012100         MOVE CKPT-LAST-ID   TO WS-CKPT-ID
+012110         MOVE CKPT-NB-LIGNES TO WS-NB-LIGNES-PRECEDENTES
+012120         CLOSE CKPT-FILE
+012130     END-IF.
+012140*
+012150     IF WS-CKPT-ID NOT = ZEROS
+012160         DISPLAY "Reprise sur point de controle, id = "
+012170             WS-CKPT-ID
+012180     END-IF.
+012190*
+012200 1000-LIRE-CHECKPOINT-EXIT.
+012210     EXIT.
+012220*
+012230*==============================================================
+012240* 1200-INITIALISATION - OUVERTURE DU FICHIER ETAT. UNE REPRISE
+012250*     (WS-CKPT-ID NON NUL) OUVRE L'ETAT EN EXTEND POUR CONSERVER
+012260*     LES LIGNES DEJA EDITEES AVANT L'ARRET, SANS REECRIRE
+012270*     L'ENTETE ; UN PREMIER PASSAGE L'OUVRE EN OUTPUT.
+012280*==============================================================
+012290 1200-INITIALISATION.
+012300     IF WS-CKPT-ID = ZEROS
+012310         OPEN OUTPUT RPT-FILE
+012320     ELSE
+012350         OPEN EXTEND RPT-FILE
+012360     END-IF.
+012370*
+012380     IF NOT RPT-STATUT-OK
+012390         DISPLAY "Erreur a l'ouverture de RPTOUT, statut : "
+012400             WS-RPT-STATUS
+012410         MOVE 16 TO RETURN-CODE
+012420         GO TO 9999-FIN
+012430     END-IF.
+012440*
+012450     IF WS-CKPT-ID = ZEROS
+012460         MOVE WS-ENTETE-VIEW TO RPT-RECORD
+012470         WRITE RPT-RECORD
+012480         IF NOT RPT-STATUT-OK
+012490             DISPLAY "Erreur a l'ecriture de l'entete RPTOUT, "
+012500                 "statut : " WS-RPT-STATUS
+012510             MOVE 16 TO RETURN-CODE
+012520             GO TO 9999-FIN
+012530         END-IF
+012540     END-IF.
+012700*
+012800 1200-INITIALISATION-EXIT.
+012900     EXIT.
+013000*
+013010*==============================================================
+013020* 1500-LIRE-CREDENTIALS - LIT LES IDENTIFIANTS DE CONNEXION DANS
+013030*     L'ENVIRONNEMENT D'EXECUTION (CF TESTOCE POUR LE DETAIL DE
+013040*     LA CONVENTION) ; AUCUN MOT DE PASSE N'EST CABLE EN DUR, UNE
+013045*     VARIABLE ABSENTE FAIT ECHOUER LA CONNEXION.
+013050*==============================================================
+013060 1500-LIRE-CREDENTIALS.
+013061     MOVE SPACES TO USERNAME.
+013062     ACCEPT USERNAME FROM ENVIRONMENT "PERS_DB_USER".
+013070     MOVE SPACES TO PASSWD.
+013071     ACCEPT PASSWD FROM ENVIRONMENT "PERS_DB_PASSWD".
+013080     MOVE SPACES TO DBNAME.
+013081     ACCEPT DBNAME FROM ENVIRONMENT "PERS_DB_NAME".
+013085*
+013086     IF USERNAME = SPACES OR PASSWD = SPACES OR DBNAME = SPACES
+013087         DISPLAY "PERSRPT : identifiants de connexion "
+013088             "incomplets - verifier PERS_DB_USER / "
+013089             "PERS_DB_PASSWD / PERS_DB_NAME."
+013090         MOVE 16 TO RETURN-CODE
+013091         GO TO 9999-FIN
+013092     END-IF.
+013095*
+013097 1500-LIRE-CREDENTIALS-EXIT.
+013125     EXIT.
+013126*
+013100*==============================================================
+013200* 2000-CONNEXION - OUVERTURE DE LA CONNEXION POSTGRESQL.
+013300*==============================================================
+013400 2000-CONNEXION.
+013500     DISPLAY "Connexion a PostgreSQL...".
+013600*
+013700     EXEC SQL
+013800         CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+013900     END-EXEC.
+014000*
+014100     IF SQLCODE NOT = 0
+014200         DISPLAY "Erreur de connexion SQLCODE: " SQLCODE
+014300         MOVE 16 TO RETURN-CODE
+014400         GO TO 9999-FIN
+014500     END-IF.
+014600*
+014700     DISPLAY "Connexion reussie !".
+014750     SET CONNEXION-OUVERTE TO TRUE.
+014800*
+014900 2000-CONNEXION-EXIT.
+015000     EXIT.
+015100*
+015200*==============================================================
+015300* 3000-OUVERTURE-CURSEUR - DECLARE ET OUVRE LE CURSEUR SUR
+015400*     L'ENSEMBLE DE LA TABLE PERSONNES, TRIE PAR ID. LA BORNE
+015450*     WS-CKPT-ID (ZERO AU PREMIER PASSAGE) SAUTE LES LIGNES
+015470*     DEJA TRAITEES LORS D'UN PASSAGE PRECEDENT INTERROMPU.
+015500*==============================================================
+015600 3000-OUVERTURE-CURSEUR.
+015700     EXEC SQL
+015800         DECLARE C-PERSONNES CURSOR FOR
+015900         SELECT id, nom, prenom, date_naissance, adresse,
+016000                ville, code_postal, telephone, email
+016100         FROM personnes
+016150         WHERE id > :WS-CKPT-ID
+016200         ORDER BY id
+016300     END-EXEC.
+016400*
+016500     EXEC SQL
+016600         OPEN C-PERSONNES
+016700     END-EXEC.
+016800*
+016900     IF SQLCODE NOT = 0
+017000         DISPLAY "Erreur a l'ouverture du curseur SQLCODE: "
+017100             SQLCODE
+017200         MOVE 16 TO RETURN-CODE
+017300         GO TO 9999-FIN
+017400     END-IF.
+017500*
+017600 3000-OUVERTURE-CURSEUR-EXIT.
+017700     EXIT.
+017800*
+017810*==============================================================
+017820* 3500-CONTROLE-VOLUME - COMPTE LE NOMBRE DE LIGNES ATTENDUES
+017830*     DANS PERSONNES AVANT LE PARCOURS DU CURSEUR, POUR POUVOIR
+017840*     LE RAPPROCHER DU NOMBRE DE LIGNES REELLEMENT EDITEES EN
+017850*     7500-RECONCILIATION (UN ETAT TRONQUE NE DOIT PAS PASSER
+017860*     INAPERCU DANS LA FENETRE BATCH).
+017870*==============================================================
+017880 3500-CONTROLE-VOLUME.
+017890     EXEC SQL
+017895         SELECT COUNT(*) INTO :WS-NB-ATTENDU
+017900         FROM personnes
+017905     END-EXEC.
+017910*
+017920     IF SQLCODE NOT = 0
+017930         DISPLAY "Erreur au comptage des personnes SQLCODE: "
+017940             SQLCODE
+017950         MOVE 16 TO RETURN-CODE
+017960         GO TO 9999-FIN
+017970     END-IF.
+017980*
+017990 3500-CONTROLE-VOLUME-EXIT.
+018000     EXIT.
+018010*
+017900*==============================================================
+018000* 4000-FETCH-PERSONNE - RAMENE LA LIGNE SUIVANTE DU CURSEUR.
+018100*     SQLCODE = 100 MARQUE LA FIN DE TABLE.
+018200*==============================================================
+018300 4000-FETCH-PERSONNE.
+018400     EXEC SQL
+018500         FETCH C-PERSONNES
+018600         INTO :PERS-ID, :PERS-NOM, :PERS-PRENOM,
+018700                :PERS-DATE-NAISSANCE, :PERS-ADRESSE,
+018800                :PERS-VILLE, :PERS-CODE-POSTAL,
+018900                :PERS-TELEPHONE, :PERS-EMAIL
+019000     END-EXEC.
+019100*
+019200     EVALUATE SQLCODE
+019300         WHEN 0
+019400             CONTINUE
+019500         WHEN 100
+019600             SET FIN-CURSEUR TO TRUE
+019700         WHEN OTHER
+019800             DISPLAY "Erreur SQL sur le FETCH SQLCODE: " SQLCODE
+019900             MOVE 16 TO RETURN-CODE
+020000             GO TO 9999-FIN
+020100     END-EVALUATE.
+020200*
+020300 4000-FETCH-PERSONNE-EXIT.
+020400     EXIT.
+020500*
+020600*==============================================================
+020700* 5000-TRAITER-PERSONNE - EDITE LA LIGNE DETAIL ET ENCHAINE SUR
+020800*     LA LIGNE SUIVANTE DU CURSEUR (LECTURE D'AVANCE CLASSIQUE).
+020900*==============================================================
+021000 5000-TRAITER-PERSONNE.
+021100     MOVE PERS-ID        TO RPT-D-ID.
+021200     MOVE PERS-NOM       TO RPT-D-NOM.
+021300     MOVE PERS-PRENOM    TO RPT-D-PRENOM.
+021400     MOVE PERS-VILLE     TO RPT-D-VILLE.
+021500*
+021600     MOVE WS-DETAIL-VIEW TO RPT-RECORD.
+021700     WRITE RPT-RECORD.
+021750*
+021760     IF NOT RPT-STATUT-OK
+021770         DISPLAY "Erreur a l'ecriture RPTOUT, statut : "
+021780             WS-RPT-STATUS
+021790         MOVE 16 TO RETURN-CODE
+021795         GO TO 9999-FIN
+021796     END-IF.
+021800*
+021900     ADD 1 TO WS-NB-LIGNES.
+021960*
+021970     PERFORM 5500-ECRIRE-CHECKPOINT
+021980         THRU 5500-ECRIRE-CHECKPOINT-EXIT.
+022000*
+022100     PERFORM 4000-FETCH-PERSONNE
+022200         THRU 4000-FETCH-PERSONNE-EXIT.
+022300*
+022400 5000-TRAITER-PERSONNE-EXIT.
+022500     EXIT.
+022510*
+022520*==============================================================
+022530* 5500-ECRIRE-CHECKPOINT - NOTE LE DERNIER ID TRAITE DANS LE
+022540*     FICHIER PERSCKP, APPELE APRES CHAQUE LIGNE ECRITE DEPUIS
+022550*     5000-TRAITER-PERSONNE, POUR QUE LE FICHIER ETAT ET LE POINT
+022555*     DE CONTROLE NE PUISSENT JAMAIS DIVERGER EN CAS D'ARRET
+022558*     BRUTAL ENTRE DEUX LIGNES.
+022560*==============================================================
+022570 5500-ECRIRE-CHECKPOINT.
+022580     OPEN OUTPUT CKPT-FILE.
+022581*
+022582     IF NOT CKPT-STATUT-OK
+022583         DISPLAY "Erreur a l'ouverture de PERSCKP, statut : "
+022584             WS-CKPT-STATUS
+022585         MOVE 16 TO RETURN-CODE
+022587         GO TO 9999-FIN
+022588     END-IF.
+022589*
+022590     MOVE PERS-ID TO CKPT-LAST-ID.
+022592     COMPUTE CKPT-NB-LIGNES =
+022594         WS-NB-LIGNES-PRECEDENTES + WS-NB-LIGNES.
+022600     WRITE CKPT-RECORD.
+022602*
+022604     IF NOT CKPT-STATUT-OK
+022605         DISPLAY "Erreur a l'ecriture de PERSCKP, statut : "
+022606             WS-CKPT-STATUS
+022607         MOVE 16 TO RETURN-CODE
+022608         GO TO 9999-FIN
+022609     END-IF.
+022610     CLOSE CKPT-FILE.
+022611*
+022612     IF NOT CKPT-STATUT-OK
+022613         DISPLAY "Erreur a la fermeture de PERSCKP, statut : "
+022614             WS-CKPT-STATUS
+022615         MOVE 16 TO RETURN-CODE
+022616         GO TO 9999-FIN
+022617     END-IF.
+022620*
+022630 5500-ECRIRE-CHECKPOINT-EXIT.
+022640     EXIT.
+022600*
+022700*==============================================================
+022800* 6000-FERMETURE-CURSEUR - FERME LE CURSEUR.
+022900*==============================================================
+023000 6000-FERMETURE-CURSEUR.
+023100     EXEC SQL
+023200         CLOSE C-PERSONNES
+023300     END-EXEC.
+023400*
+023500 6000-FERMETURE-CURSEUR-EXIT.
+023600     EXIT.
+023700*
+023800*==============================================================
+023900* 7000-LIGNE-DE-FIN - EDITE LA LIGNE DE FIN AVEC LE NOMBRE DE
+024000*     LIGNES TRAITEES ET LA DATE/HEURE DU PASSAGE.
+024100*==============================================================
+024200 7000-LIGNE-DE-FIN.
+024250     COMPUTE WS-NB-TOTAL-LIGNES =
+024260         WS-NB-LIGNES-PRECEDENTES + WS-NB-LIGNES.
+024270*
+024300     ACCEPT WS-DATE-SYSTEME FROM DATE YYYYMMDD.
+024400     ACCEPT WS-HEURE-SYSTEME FROM TIME.
+024500*
+024600     MOVE "NOMBRE DE PERSONNES :" TO RPT-F-LIBELLE.
+024700     MOVE WS-NB-TOTAL-LIGNES TO RPT-F-NB-LIGNES.
+024800*
+024900     STRING WS-DS-JOUR     "/"
+025000             WS-DS-MOIS     "/"
+025100             WS-DS-SIECLE-ANNEE
+025200         DELIMITED BY SIZE INTO RPT-F-DATE.
+025300*
+025400     MOVE WS-HEURE-SYSTEME(1:6) TO RPT-F-HEURE.
+025500*
+025600     MOVE WS-FIN-VIEW TO RPT-RECORD.
+025700     WRITE RPT-RECORD.
+025750*
+025760     IF NOT RPT-STATUT-OK
+025770         DISPLAY "Erreur a l'ecriture de la fin RPTOUT, statut : "
+025780             WS-RPT-STATUS
+025790         MOVE 16 TO RETURN-CODE
+025795         GO TO 9999-FIN
+025796     END-IF.
+025800*
+025900     CLOSE RPT-FILE.
+025950*
+025960     IF NOT RPT-STATUT-OK
+025970         DISPLAY "Erreur a la fermeture de RPTOUT, statut : "
+025980             WS-RPT-STATUS
+025990         MOVE 16 TO RETURN-CODE
+025995         GO TO 9999-FIN
+025996     END-IF.
+026000*
+026100     DISPLAY "Etat produit - " WS-NB-TOTAL-LIGNES " ligne(s).".
+026200     MOVE 0 TO RETURN-CODE.
+026300*
+026400 7000-LIGNE-DE-FIN-EXIT.
+026500     EXIT.
+026600*
+026610*==============================================================
+026620* 7500-RECONCILIATION - RAPPROCHE LE NOMBRE DE LIGNES ATTENDUES
+026630*     (COMPTE EN 3500-CONTROLE-VOLUME AVANT OUVERTURE DU CURSEUR)
+026640*     DU NOMBRE DE LIGNES REELLEMENT EDITEES DANS L'ETAT. TOUT
+026650*     ECART EST SIGNALE PAR UN CODE RETOUR DISTINCT DE CEUX DES
+026660*     ERREURS DE CONNEXION/CURSEUR, POUR NE PAS LES CONFONDRE.
+026670*==============================================================
+026680 7500-RECONCILIATION.
+026690     IF WS-NB-TOTAL-LIGNES NOT = WS-NB-ATTENDU
+026700         DISPLAY "ATTENTION - ECART DE RECONCILIATION"
+026710         DISPLAY "  Attendu  (COUNT personnes) : " WS-NB-ATTENDU
+026720         DISPLAY "  Obtenu   (lignes editees)  : "
+026725             WS-NB-TOTAL-LIGNES
+026730         MOVE 20 TO RETURN-CODE
+026740     ELSE
+026741         PERFORM 7600-EFFACER-CHECKPOINT
+026742             THRU 7600-EFFACER-CHECKPOINT-EXIT
+026743     END-IF.
+026750*
+026760 7500-RECONCILIATION-EXIT.
+026770     EXIT.
+026780*
+026781*==============================================================
+026782* 7600-EFFACER-CHECKPOINT - LE PASSAGE S'EST TERMINE SANS ECART ;
+026783*     LE POINT DE CONTROLE EST REMIS A ZERO POUR QUE LE PROCHAIN
+026784*     LANCEMENT REPARTE D'UN RECENSEMENT COMPLET.
+026785*==============================================================
+026786 7600-EFFACER-CHECKPOINT.
+026787     MOVE ZEROS TO CKPT-RECORD.
+026788     OPEN OUTPUT CKPT-FILE.
+026789*
+026790     IF NOT CKPT-STATUT-OK
+026791         DISPLAY "Erreur a l'ouverture de PERSCKP, statut : "
+026792             WS-CKPT-STATUS
+026793         MOVE 16 TO RETURN-CODE
+026794         GO TO 9999-FIN
+026795     END-IF.
+026796*
+026797     WRITE CKPT-RECORD.
+026798*
+026799     IF NOT CKPT-STATUT-OK
+026800         DISPLAY "Erreur a l'ecriture de PERSCKP, statut : "
+026801             WS-CKPT-STATUS
+026802         MOVE 16 TO RETURN-CODE
+026803         GO TO 9999-FIN
+026804     END-IF.
+026805     CLOSE CKPT-FILE.
+026806*
+026807     IF NOT CKPT-STATUT-OK
+026808         DISPLAY "Erreur a la fermeture de PERSCKP, statut : "
+026809             WS-CKPT-STATUS
+026810         MOVE 16 TO RETURN-CODE
+026811         GO TO 9999-FIN
+026812     END-IF.
+026813*
+026814 7600-EFFACER-CHECKPOINT-EXIT.
+026793     EXIT.
+026794*
+026790*==============================================================
+026800* 9999-FIN - DECONNEXION ET FIN DE TRAITEMENT.
+026900*==============================================================
+027000 9999-FIN.
+027050     IF CONNEXION-OUVERTE
+027100         DISPLAY "Deconnexion reussie."
+027150     END-IF.
+027200     STOP RUN.
