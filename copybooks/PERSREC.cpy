@@ -0,0 +1,24 @@
+000100*--------------------------------------------------------------
+000200* PERSREC - LAYOUT PARTAGE DE LA LIGNE DE LA TABLE PERSONNES.
+000300*     UTILISE PAR COPY A L'INTERIEUR D'UNE EXEC SQL BEGIN/END
+000400*     DECLARE SECTION : CHAQUE RUBRIQUE DEVIENT UNE VARIABLE
+000500*     HOTE (:PERS-xxx) PARTAGEE PAR TOUS LES PROGRAMMES QUI
+000600*     LISENT OU MODIFIENT PERSONNES (TESTOCE, PERSMNT, PERSRPT),
+000700*     AU LIEU QUE CHACUN REDECLARE SON PROPRE SOUS-ENSEMBLE.
+000800*--------------------------------------------------------------
+000900* MODIFICATION HISTORY
+001000*   2026-08-08  JM   CREATION - REPREND LES COLONNES DE LA
+001100*                    TABLE PERSONNES (ID, NOM, PRENOM, DATE DE
+001200*                    NAISSANCE, ADRESSE, VILLE, CODE POSTAL,
+001300*                    TELEPHONE, EMAIL).
+001400*--------------------------------------------------------------
+001500 01  PERS-RECORD.
+001600     05  PERS-ID                 PIC 9(09).
+001700     05  PERS-NOM                PIC X(100).
+001800     05  PERS-PRENOM             PIC X(100).
+001900     05  PERS-DATE-NAISSANCE     PIC X(10).
+002000     05  PERS-ADRESSE            PIC X(200).
+002100     05  PERS-VILLE              PIC X(100).
+002200     05  PERS-CODE-POSTAL        PIC X(10).
+002300     05  PERS-TELEPHONE          PIC X(20).
+002400     05  PERS-EMAIL              PIC X(100).
