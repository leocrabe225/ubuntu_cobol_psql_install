@@ -0,0 +1,23 @@
+000100*--------------------------------------------------------------
+000200* PERSAUD - VARIABLES HOTES POUR LA TRACE D'AUDIT DE LA TABLE
+000300*     PERSONNES (TABLE PERSONNES_AUDIT). UTILISE PAR COPY A
+000400*     L'INTERIEUR D'UNE EXEC SQL BEGIN/END DECLARE SECTION, AU
+000500*     MEME TITRE QUE PERSREC. PARTAGE PAR TOUS LES PROGRAMMES
+000600*     QUI CONSULTENT OU MODIFIENT PERSONNES (TESTOCE, PERSMNT).
+000700*     L'ID DE LA PERSONNE CONCERNEE EST DEJA PORTE PAR PERS-ID
+000800*     (COPYBOOK PERSREC) ET N'EST PAS REPETE ICI.
+000900*--------------------------------------------------------------
+001000* MODIFICATION HISTORY
+001100*   2026-08-08  JM   CREATION - TRACE DES CONSULTATIONS ET DES
+001200*                    MOUVEMENTS SUR PERSONNES (ACTION, ANCIENNE
+001300*                    ET NOUVELLE VALEUR, UTILISATEUR).
+001400*--------------------------------------------------------------
+001500 01  PERS-AUDIT-RECORD.
+001600     05  AUD-ACTION              PIC X(01).
+001700         88  AUD-ACTION-RECHERCHE            VALUE "L".
+001800         88  AUD-ACTION-AJOUT                VALUE "A".
+001900         88  AUD-ACTION-MODIFICATION         VALUE "M".
+002000         88  AUD-ACTION-SUPPRESSION          VALUE "S".
+002100     05  AUD-ANCIENNE-VALEUR     PIC X(100).
+002200     05  AUD-NOUVELLE-VALEUR     PIC X(100).
+002300     05  AUD-UTILISATEUR         PIC X(08).
